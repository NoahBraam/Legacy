@@ -12,19 +12,39 @@ input-output section.
         ORGANIZATION IS LINE SEQUENTIAL.
         select OUTPUT-FILE assign to 'out.dat'
         ORGANIZATION IS LINE SEQUENTIAL.
+        select EXCEPTIONS-FILE assign to 'except.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
 data division.
     file section.
+        fd INPUT-FILE.
+        01 IN-LINE PICTURE X(81).
         fd OUTPUT-FILE.
         01 OUT-LINE PICTURE X(81).
+        fd EXCEPTIONS-FILE.
+        01 EXC-OUT-LINE PICTURE X(81).
 WORKING-STORAGE SECTION.
 77  N  PICTURE S9(9).
 77  R  PICTURE S9(9) USAGE IS COMPUTATIONAL.
 77  I  PICTURE S9(9) USAGE IS COMPUTATIONAL.
 77  isFinished PICTURE 99.
 77  innerLoopDone PICTURE 99.
+77  skipRecord PICTURE 9.
+77  isControlRecord PICTURE 9.
+77  totalCount PICTURE 9(9) USAGE IS COMPUTATIONAL.
+77  expectedCount PICTURE 9(9) USAGE IS COMPUTATIONAL.
+77  gotHeader PICTURE 9.
+77  gotTrailer PICTURE 9.
 01  IN-CARD.
     02 IN-N   PICTURE 9(9).
     02 FILLER PICTURE X(71).
+01  CONTROL-CARD REDEFINES IN-CARD.
+    02 CTL-TAG   PICTURE X(3).
+    02 CTL-COUNT PICTURE 9(9).
+    02 FILLER    PICTURE X(68).
+01  EXCEPTION-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 OUT-N-EXC PICTURE X(9).
+    02 FILLER PICTURE X(29) VALUE ' FAILED NUMERIC FORMAT CHECK'.
 01  TITLE-LINE.
     02 FILLER PICTURE X(6) VALUE SPACES.
     02 FILLER PICTURE X(20) VALUE 'PRIME NUMBER RESULTS'.
@@ -35,6 +55,8 @@ WORKING-STORAGE SECTION.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-N-2 PICTURE Z(8)9.
     02 FILLER PICTURE X(15) VALUE ' IS NOT A PRIME'.
+    02 FILLER PICTURE X(9) VALUE ', FACTOR='.
+    02 OUT-FACTOR PICTURE Z(8)9.
 01  PRIME-LINE.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-N-3 PICTURE Z(8)9.
@@ -43,18 +65,63 @@ WORKING-STORAGE SECTION.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-N PICTURE Z(8)9.
     02 FILLER PICTURE X(14) VALUE ' ILLEGAL INPUT'.
+01  TRAILER-RECONCILE-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(31) VALUE
+           'CONTROL RECORD COUNT MISMATCH,'.
+    02 FILLER PICTURE X(10) VALUE ' EXPECTED='.
+    02 OUT-EXPECTED-COUNT PICTURE Z(8)9.
+    02 FILLER PICTURE X(6) VALUE ', GOT='.
+    02 OUT-ACTUAL-COUNT PICTURE Z(8)9.
 
 PROCEDURE DIVISION.
     *> Open and read files.
-    OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE.
+    OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE EXCEPTIONS-FILE.
     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
     move 0 to isFinished.
+    move 0 to totalCount.
+    move 0 to expectedCount.
+    move 0 to gotHeader.
+    move 0 to gotTrailer.
     perform until isFinished = 1
+        move 0 to skipRecord
+        move 0 to isControlRecord
         *> Read in the file until EOF
-        read INPUT-FILE into IN-CARD 
+        read INPUT-FILE into IN-CARD
             at end move 1 to isFinished
-            not at end
+            not at end continue
+        end-read
+        if isFinished = 1
+            exit perform
+        end-if
+        *> HDR/TRL control records carry the file's expected detail
+        *> count, not a number to test for primality; pull them out
+        *> before they ever reach the numeric-exception check below.
+        *> Either one can carry the count, so whichever arrives first
+        *> sets expectedCount and the other just confirms it.
+        if CTL-TAG = 'HDR'
+            move 1 to isControlRecord
+            move 1 to gotHeader
+            move CTL-COUNT to expectedCount
+        end-if
+        if CTL-TAG = 'TRL'
+            move 1 to isControlRecord
+            move 1 to gotTrailer
+            if gotHeader = 0
+                move CTL-COUNT to expectedCount
+            end-if
+        end-if
+        if isControlRecord = 0
+            add 1 to totalCount
+            *> Flag garbage input before it reaches the prime test
+            if IN-N is not numeric
+                move 1 to skipRecord
+                move IN-N to OUT-N-EXC
+                WRITE EXC-OUT-LINE FROM EXCEPTION-LINE
+            end-if
+        end-if
+        if skipRecord = 0 and isControlRecord = 0
         MOVE IN-N TO N
         *> Show value of N
         display N
@@ -71,9 +138,13 @@ PROCEDURE DIVISION.
                     compute I=N/R
                     MULTIPLY R BY I
                     if I is not equal to N
-                        compute R = R + 1
-                        if R < N
-                            *> Not done, keep doing inner loop 
+                        if R = 2
+                            move 3 to R
+                        else
+                            compute R = R + 2
+                        end-if
+                        if R * R <= N
+                            *> Not done, keep doing inner loop
                             continue
                         else
                             *> Prime number, yay!
@@ -84,6 +155,7 @@ PROCEDURE DIVISION.
                     else
                         *> Not a prime number
                         MOVE IN-N TO OUT-N-2
+                        MOVE R TO OUT-FACTOR
                         WRITE OUT-LINE FROM NOT-A-PRIME-LINE AFTER ADVANCING 1 LINE
                         move 1 to innerLoopDone
                     end-if
@@ -95,6 +167,20 @@ PROCEDURE DIVISION.
             MOVE IN-N TO OUT-N
             WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
         end-if
+        end-if
     end-perform.
-    CLOSE INPUT-FILE, OUTPUT-FILE.
-    STOP RUN.
\ No newline at end of file
+    *> A file that declared an expected count on either its HDR or its
+    *> TRL gets checked here, once, after the real EOF: flagged when
+    *> the count doesn't match what was actually read, or when an HDR
+    *> was seen but no TRL ever showed up.
+    if gotHeader = 1 or gotTrailer = 1
+        move expectedCount to OUT-EXPECTED-COUNT
+        move totalCount to OUT-ACTUAL-COUNT
+        if (gotHeader = 1 and gotTrailer = 0)
+                or totalCount not = expectedCount
+            WRITE OUT-LINE FROM TRAILER-RECONCILE-LINE
+                AFTER ADVANCING 1 LINE
+        end-if
+    end-if.
+    CLOSE INPUT-FILE, OUTPUT-FILE, EXCEPTIONS-FILE.
+    STOP RUN.
