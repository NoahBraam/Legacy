@@ -4,13 +4,47 @@ environment division.
 input-output section.
 file-control.
 select INPUT-FILE assign to dynamic infile-name
-ORGANIZATION IS LINE SEQUENTIAL.
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS input-status.
 select OUTPUT-FILE assign to dynamic outfile-name
-ORGANIZATION IS LINE SEQUENTIAL.
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS output-status.
+select CHECKPOINT-FILE assign to dynamic checkpoint-name
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS checkpoint-status.
+select EXCEPTIONS-FILE assign to dynamic exceptions-name
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS exceptions-status.
+select PRIMES-FILE assign to dynamic primes-extract-name
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS primes-status.
+select PARM-FILE assign to dynamic parm-file-name
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS parm-status.
+select DRIVER-FILE assign to dynamic driver-file-name
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS driver-status.
+select LOG-FILE assign to dynamic log-file-name
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS log-status.
 data division.
 file section.
+fd INPUT-FILE.
+01 IN-LINE PICTURE X(81).
 fd OUTPUT-FILE.
 01 OUT-LINE PICTURE X(81).
+fd CHECKPOINT-FILE.
+01 CHECKPOINT-LINE PICTURE X(45).
+fd EXCEPTIONS-FILE.
+01 EXC-OUT-LINE PICTURE X(81).
+fd PRIMES-FILE.
+01 PRIMES-OUT-LINE PICTURE X(9).
+fd PARM-FILE.
+01 PARM-LINE PICTURE X(81).
+fd DRIVER-FILE.
+01 DRIVER-LINE PICTURE X(162).
+fd LOG-FILE.
+01 LOG-OUT-LINE PICTURE X(81).
 WORKING-STORAGE SECTION.
 77  N  PICTURE S9(9).
 77  R  PICTURE S9(9) USAGE IS COMPUTATIONAL.
@@ -20,9 +54,60 @@ WORKING-STORAGE SECTION.
 77  innerLoopDone PICTURE 99.
 77  infile-name PICTURE x(81).
 77  outfile-name PICTURE x(81).
+77  primeCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  notPrimeCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  illegalCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  totalCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  checkpoint-name PICTURE X(81).
+77  checkpoint-status PICTURE X(02).
+77  checkpoint-interval PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 100.
+77  resumeCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  skipIdx PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  ckptRemainder PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  exceptions-name PICTURE X(81).
+77  nonNumericCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  skipRecord PICTURE 9.
+77  primes-extract-name PICTURE X(81).
+77  parm-data PICTURE X(81).
+77  parm-file-name PICTURE X(81).
+77  unattended PICTURE 9 VALUE 0.
+77  driver-file-name PICTURE X(81).
+77  driverFinished PICTURE 9 VALUE 0.
+77  expectedCount PICTURE 9(9) USAGE IS COMPUTATIONAL VALUE 0.
+77  gotHeader PICTURE 9 VALUE 0.
+77  gotTrailer PICTURE 9 VALUE 0.
+77  isControlRecord PICTURE 9 VALUE 0.
+77  log-file-name PICTURE X(81).
+77  log-status PICTURE X(02).
+77  current-date PICTURE 9(8).
+77  parm-status PICTURE X(02).
+77  driver-status PICTURE X(02).
+77  input-status PICTURE X(02).
+77  output-status PICTURE X(02).
+77  exceptions-status PICTURE X(02).
+77  primes-status PICTURE X(02).
+01  DRIVER-RECORD.
+    02 DRV-INFILE PICTURE X(81).
+    02 DRV-OUTFILE PICTURE X(81).
+01  PRIMES-EXTRACT-LINE.
+    02 PRIMES-OUT-N PICTURE 9(9).
+01  CHECKPOINT-RECORD.
+    02 CKPT-COUNT PICTURE 9(9).
+    02 CKPT-PRIME-COUNT PICTURE 9(9).
+    02 CKPT-NOTPRIME-COUNT PICTURE 9(9).
+    02 CKPT-ILLEGAL-COUNT PICTURE 9(9).
+    02 CKPT-NONNUMERIC-COUNT PICTURE 9(9).
+01  EXCEPTION-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 OUT-N-EXC PICTURE X(9).
+    02 FILLER PICTURE X(29) VALUE ' FAILED NUMERIC FORMAT CHECK'.
 01  IN-CARD.
     02 IN-N   PICTURE 9(9).
     02 FILLER PICTURE X(71).
+01  CONTROL-CARD REDEFINES IN-CARD.
+    02 CTL-TAG   PICTURE X(3).
+    02 CTL-COUNT PICTURE 9(9).
+    02 FILLER    PICTURE X(68).
 01  TITLE-LINE.
     02 FILLER PICTURE X(6) VALUE SPACES.
     02 FILLER PICTURE X(20) VALUE 'PRIME NUMBER RESULTS'.
@@ -33,6 +118,8 @@ WORKING-STORAGE SECTION.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-N-2 PICTURE Z(8)9.
     02 FILLER PICTURE X(15) VALUE ' IS NOT A PRIME'.
+    02 FILLER PICTURE X(9) VALUE ', FACTOR='.
+    02 OUT-FACTOR PICTURE Z(8)9.
 01  PRIME-LINE.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-N-3 PICTURE Z(8)9.
@@ -41,12 +128,72 @@ WORKING-STORAGE SECTION.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-N PICTURE Z(8)9.
     02 FILLER PICTURE X(14) VALUE ' ILLEGAL INPUT'.
+01  TRAILER-TITLE-LINE.
+    02 FILLER PICTURE X(6) VALUE SPACES.
+    02 FILLER PICTURE X(11) VALUE 'RUN TOTALS'.
+01  TRAILER-PRIME-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(20) VALUE 'PRIMES FOUND       :'.
+    02 OUT-PRIME-COUNT PICTURE Z(8)9.
+01  TRAILER-NOTPRIME-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(20) VALUE 'NON-PRIMES FOUND   :'.
+    02 OUT-NOTPRIME-COUNT PICTURE Z(8)9.
+01  TRAILER-ILLEGAL-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(20) VALUE 'ILLEGAL INPUT RECS :'.
+    02 OUT-ILLEGAL-COUNT PICTURE Z(8)9.
+01  TRAILER-TOTAL-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(20) VALUE 'TOTAL RECORDS READ :'.
+    02 OUT-TOTAL-COUNT PICTURE Z(8)9.
+01  TRAILER-NONNUMERIC-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(20) VALUE 'NON-NUMERIC RECS   :'.
+    02 OUT-NONNUMERIC-COUNT PICTURE Z(8)9.
+01  TRAILER-RECONCILE-LINE.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(31) VALUE
+           'CONTROL RECORD COUNT MISMATCH,'.
+    02 FILLER PICTURE X(10) VALUE ' EXPECTED='.
+    02 OUT-EXPECTED-COUNT PICTURE Z(8)9.
+    02 FILLER PICTURE X(6) VALUE ', GOT='.
+    02 OUT-ACTUAL-COUNT PICTURE Z(8)9.
 
 PROCEDURE DIVISION.
     move 0 to isFinished.
-    display 'Do you want to enter primes(1) or enter file names(2)'.
-    ACCEPT userChoice FROM SYSIN.
-    if userChoice > 2
+    move 0 to unattended.
+    ACCEPT parm-data FROM COMMAND-LINE.
+    if parm-data not = spaces
+        *> Unattended batch-window run: the JCL PARM/command line names
+        *> a control file supplying userChoice and the file names, so no
+        *> operator needs to be at a terminal to answer the prompts below.
+        move 1 to unattended
+        move parm-data to parm-file-name
+        OPEN INPUT PARM-FILE
+        if parm-status not = '00'
+            display 'Error, parameter file ' parm-file-name ' could not be opened'
+            move 1 to isFinished
+        else
+            read PARM-FILE into PARM-LINE at end move 1 to isFinished end-read
+            move PARM-LINE(1:2) to userChoice
+            if userChoice = 2
+                read PARM-FILE into PARM-LINE at end move 1 to isFinished end-read
+                move PARM-LINE to infile-name
+                read PARM-FILE into PARM-LINE at end move 1 to isFinished end-read
+                move PARM-LINE to outfile-name
+            end-if
+            if userChoice = 3
+                read PARM-FILE into PARM-LINE at end move 1 to isFinished end-read
+                move PARM-LINE to driver-file-name
+            end-if
+            CLOSE PARM-FILE
+        end-if
+    else
+        display 'Do you want to enter primes(1), enter file names(2) or a driver file of pairs(3)'
+        ACCEPT userChoice FROM SYSIN
+    end-if.
+    if userChoice > 3
         move 1 to isFinished
         display 'Error, enter a valid number'
     end-if.
@@ -54,82 +201,344 @@ PROCEDURE DIVISION.
         move 1 to isFinished
         display 'Error, enter a valid number'
     end-if.
-    if userChoice = 2
-        display 'Enter an input file'
-        accept infile-name from SYSIN
-        display 'Enter an output file'
-        accept outfile-name from SYSIN
-        OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE
-        WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES
-        WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE
-    end-if.
-    
-    perform until isFinished = 1
+
+    if isFinished not = 1
         if userChoice = 2
-            read INPUT-FILE into IN-CARD at end move 1 to isFinished
-        else
-            display 'Enter a number (0 to exit)'
-            accept IN-N from SYSIN
-            if IN-N = 0
-                move 1 to isFinished
-                continue
+            if unattended = 0
+                display 'Enter an input file'
+                accept infile-name from SYSIN
+                display 'Enter an output file'
+                accept outfile-name from SYSIN
             end-if
+            perform process-one-file
         end-if
-        MOVE IN-N TO N
-        if N = 0
-            exit perform
+        if userChoice = 3
+            if unattended = 0
+                display 'Enter a driver file listing input/output pairs'
+                accept driver-file-name from SYSIN
+            end-if
+            move 0 to driverFinished
+            OPEN INPUT DRIVER-FILE
+            if driver-status not = '00'
+                display 'Error, driver file ' driver-file-name ' could not be opened'
+            else
+                perform until driverFinished = 1
+                    read DRIVER-FILE into DRIVER-RECORD
+                        at end move 1 to driverFinished
+                        not at end
+                            move DRV-INFILE to infile-name
+                            move DRV-OUTFILE to outfile-name
+                            perform process-one-file
+                    end-read
+                end-perform
+                CLOSE DRIVER-FILE
+            end-if
         end-if
-        display N
-        if N > 1
-            if N < 4
-                MOVE IN-N TO OUT-N-3
-                if userChoice = 2
-                    WRITE OUT-LINE FROM PRIME-LINE AFTER ADVANCING 1 LINE
+        if userChoice = 1
+            move 0 to isFinished
+            *> Keep an audit trail of ad hoc interactive checks, one log
+            *> per calendar day, alongside the usual DISPLAY output.
+            ACCEPT current-date FROM DATE YYYYMMDD
+            move spaces to log-file-name
+            string 'INTERACTIVE-' delimited by size
+                   current-date delimited by size
+                   '.LOG' delimited by size
+              into log-file-name
+            OPEN EXTEND LOG-FILE
+            if log-status not = '00'
+                OPEN OUTPUT LOG-FILE
+            end-if
+            perform until isFinished = 1
+                display 'Enter a number (0 to exit)'
+                accept IN-N from SYSIN
+                if IN-N = 0
+                    move 1 to isFinished
                 else
-                    display PRIME-LINE
+                    MOVE IN-N TO N
+                    display N
+                    if N > 1
+                        if N < 4
+                            MOVE IN-N TO OUT-N-3
+                            display PRIME-LINE
+                            WRITE LOG-OUT-LINE FROM PRIME-LINE
+                        else
+                            move 2 to R
+                            move 0 to innerLoopDone
+                            perform until innerLoopDone = 1
+                                DIVIDE R INTO N GIVING I
+                                MULTIPLY R BY I
+                                if I is not equal to N
+                                    if R = 2
+                                        move 3 to R
+                                    else
+                                        add 2 to R
+                                    end-if
+                                    if R * R <= N
+                                        continue
+                                    else
+                                        move IN-N to OUT-N-3
+                                        display PRIME-LINE
+                                        WRITE LOG-OUT-LINE FROM PRIME-LINE
+                                        move 1 to innerLoopDone
+                                    end-if
+                                else
+                                    MOVE IN-N TO OUT-N-2
+                                    MOVE R TO OUT-FACTOR
+                                    display NOT-A-PRIME-LINE
+                                    WRITE LOG-OUT-LINE FROM NOT-A-PRIME-LINE
+                                    move 1 to innerLoopDone
+                                end-if
+                            end-perform
+                        end-if
+                    else
+                        MOVE IN-N TO OUT-N
+                        display ERROR-MESS
+                        WRITE LOG-OUT-LINE FROM ERROR-MESS
+                    end-if
                 end-if
-                continue
-            else
-                move 2 to R
-                move 0 to innerLoopDone
-                perform until innerLoopDone = 1
-                    DIVIDE R INTO N GIVING I
-                    MULTIPLY R BY I
-                    if I is not equal to N
-                        add 1 to R
-                        if R < N 
-                            continue
+            end-perform
+            CLOSE LOG-FILE
+        end-if
+    end-if.
+    STOP RUN.
+
+process-one-file.
+    move 0 to isFinished
+    move 0 to primeCount
+    move 0 to notPrimeCount
+    move 0 to illegalCount
+    move 0 to totalCount
+    move 0 to nonNumericCount
+    move 0 to expectedCount
+    move 0 to gotHeader
+    move 0 to gotTrailer
+    move spaces to checkpoint-name
+    string infile-name delimited by space
+           '.CKPT' delimited by size
+      into checkpoint-name
+    move spaces to exceptions-name
+    string outfile-name delimited by space
+           '.EXC' delimited by size
+      into exceptions-name
+    move spaces to primes-extract-name
+    string outfile-name delimited by space
+           '.PRM' delimited by size
+      into primes-extract-name
+    OPEN INPUT CHECKPOINT-FILE
+    if checkpoint-status = '00'
+        read CHECKPOINT-FILE into CHECKPOINT-RECORD
+            at end move 0 to resumeCount
+            not at end
+                move CKPT-COUNT to resumeCount
+                move CKPT-PRIME-COUNT to primeCount
+                move CKPT-NOTPRIME-COUNT to notPrimeCount
+                move CKPT-ILLEGAL-COUNT to illegalCount
+                move CKPT-NONNUMERIC-COUNT to nonNumericCount
+        end-read
+        CLOSE CHECKPOINT-FILE
+    else
+        move 0 to resumeCount
+    end-if
+    OPEN INPUT INPUT-FILE
+    if input-status not = '00'
+        display 'Error, input file ' infile-name ' could not be opened, skipping this pair'
+    else
+        *> A resumed run must not truncate the report/extract files it
+        *> already wrote before the checkpoint, so it reopens them
+        *> EXTEND (append) instead of OUTPUT, and only a fresh run gets
+        *> the title block written at the top of the report.
+        if resumeCount > 0
+            OPEN EXTEND OUTPUT-FILE
+            OPEN EXTEND EXCEPTIONS-FILE
+            OPEN EXTEND PRIMES-FILE
+        else
+            OPEN OUTPUT OUTPUT-FILE
+            OPEN OUTPUT EXCEPTIONS-FILE
+            OPEN OUTPUT PRIMES-FILE
+        end-if
+        if output-status not = '00' or exceptions-status not = '00'
+                or primes-status not = '00'
+            display 'Error, output file ' outfile-name ' could not be opened, skipping this pair'
+            CLOSE INPUT-FILE
+        else
+            if resumeCount = 0
+                WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES
+                WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE
+            end-if
+            if resumeCount > 0
+                display 'Resuming after checkpoint at record ' resumeCount
+                move resumeCount to totalCount
+                move 0 to skipIdx
+                *> resumeCount counts detail records only (see the main
+                *> loop below), so HDR/TRL control records ahead of the
+                *> resume point must be read past without counting
+                *> toward the skip target, the same way the main loop
+                *> tells them apart from details.
+                perform until skipIdx >= resumeCount or isFinished = 1
+                    read INPUT-FILE into IN-CARD
+                        at end move 1 to isFinished
+                    end-read
+                    if isFinished not = 1
+                        if CTL-TAG = 'HDR'
+                            move 1 to gotHeader
+                            move CTL-COUNT to expectedCount
                         else
-                            move IN-N to OUT-N-3
-                            if userChoice = 2
-                                WRITE OUT-LINE FROM PRIME-LINE AFTER ADVANCING 1 LINE
+                            if CTL-TAG = 'TRL'
+                                move 1 to gotTrailer
+                                if gotHeader = 0
+                                    move CTL-COUNT to expectedCount
+                                end-if
                             else
-                                display PRIME-LINE
+                                add 1 to skipIdx
                             end-if
-                            move 1 to innerLoopDone
                         end-if
-                    else
-                        MOVE IN-N TO OUT-N-2
-                        if userChoice = 2
-                            WRITE OUT-LINE FROM NOT-A-PRIME-LINE AFTER ADVANCING 1 LINE
+                    end-if
+                end-perform
+            end-if
+            perform until isFinished = 1
+                move 0 to skipRecord
+                move 0 to isControlRecord
+                read INPUT-FILE into IN-CARD
+                    at end move 1 to isFinished
+                end-read
+                if isFinished not = 1
+                    *> HDR/TRL control records carry the file's expected
+                    *> detail count, not a number to test for primality;
+                    *> pull them out before they ever reach the numeric-
+                    *> exception check below. Either one can carry the
+                    *> count (a trailer-only file is as valid as a
+                    *> header-only one), so whichever arrives first sets
+                    *> expectedCount and the other just confirms it.
+                    if CTL-TAG = 'HDR'
+                        move 1 to isControlRecord
+                        move 1 to gotHeader
+                        move CTL-COUNT to expectedCount
+                    end-if
+                    if CTL-TAG = 'TRL'
+                        move 1 to isControlRecord
+                        move 1 to gotTrailer
+                        if gotHeader = 0
+                            move CTL-COUNT to expectedCount
+                        end-if
+                    end-if
+                end-if
+                if isFinished not = 1 and isControlRecord = 0
+                    add 1 to totalCount
+                    divide checkpoint-interval into totalCount
+                        giving skipIdx remainder ckptRemainder
+                    if IN-N is not numeric
+                        move 1 to skipRecord
+                        add 1 to nonNumericCount
+                        move IN-N to OUT-N-EXC
+                        WRITE EXC-OUT-LINE FROM EXCEPTION-LINE
+                    end-if
+                end-if
+                if isFinished not = 1 and isControlRecord = 0 and skipRecord = 0
+                    MOVE IN-N TO N
+                    display N
+                    if N > 1
+                        if N < 4
+                            MOVE IN-N TO OUT-N-3
+                            add 1 to primeCount
+                            WRITE OUT-LINE FROM PRIME-LINE AFTER ADVANCING 1 LINE
+                            MOVE IN-N TO PRIMES-OUT-N
+                            WRITE PRIMES-OUT-LINE FROM PRIMES-EXTRACT-LINE
                         else
-                            display NOT-A-PRIME-LINE
+                            move 2 to R
+                            move 0 to innerLoopDone
+                            perform until innerLoopDone = 1
+                                DIVIDE R INTO N GIVING I
+                                MULTIPLY R BY I
+                                if I is not equal to N
+                                    if R = 2
+                                        move 3 to R
+                                    else
+                                        add 2 to R
+                                    end-if
+                                    if R * R <= N
+                                        continue
+                                    else
+                                        move IN-N to OUT-N-3
+                                        add 1 to primeCount
+                                        WRITE OUT-LINE FROM PRIME-LINE AFTER ADVANCING 1 LINE
+                                        MOVE IN-N TO PRIMES-OUT-N
+                                        WRITE PRIMES-OUT-LINE FROM PRIMES-EXTRACT-LINE
+                                        move 1 to innerLoopDone
+                                    end-if
+                                else
+                                    MOVE IN-N TO OUT-N-2
+                                    MOVE R TO OUT-FACTOR
+                                    add 1 to notPrimeCount
+                                    WRITE OUT-LINE FROM NOT-A-PRIME-LINE AFTER ADVANCING 1 LINE
+                                    move 1 to innerLoopDone
+                                end-if
+                            end-perform
                         end-if
-                        move 1 to innerLoopDone
+                    else
+                        MOVE IN-N TO OUT-N
+                        add 1 to illegalCount
+                        WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
                     end-if
-                end-perform
-                continue
+                end-if
+                *> Checkpoint only after this record has been fully
+                *> classified and written to whichever output file it
+                *> belongs in, so an abend right after this write never
+                *> leaves CKPT-COUNT ahead of the breakdown counts or of
+                *> what actually made it to the report/extract/exceptions
+                *> files -- a resume can trust that everything up through
+                *> CKPT-COUNT is really done.
+                if isFinished not = 1 and isControlRecord = 0 and ckptRemainder = 0
+                    OPEN OUTPUT CHECKPOINT-FILE
+                    if checkpoint-status not = '00'
+                        display 'Error, checkpoint file ' checkpoint-name
+                            ' could not be opened, continuing without a checkpoint'
+                    else
+                        move totalCount to CKPT-COUNT
+                        move primeCount to CKPT-PRIME-COUNT
+                        move notPrimeCount to CKPT-NOTPRIME-COUNT
+                        move illegalCount to CKPT-ILLEGAL-COUNT
+                        move nonNumericCount to CKPT-NONNUMERIC-COUNT
+                        WRITE CHECKPOINT-LINE FROM CHECKPOINT-RECORD
+                        CLOSE CHECKPOINT-FILE
+                    end-if
+                end-if
+            end-perform
+            *> A file that declared an expected count on either its HDR
+            *> or its TRL gets checked here, once, after the real EOF:
+            *> flagged when the count doesn't match what was actually
+            *> read, or when an HDR was seen but no TRL ever showed up
+            *> (so a file truncated before its trailer, with no count to
+            *> compare against, still can't be called complete).
+            if gotHeader = 1 or gotTrailer = 1
+                move expectedCount to OUT-EXPECTED-COUNT
+                move totalCount to OUT-ACTUAL-COUNT
+                if (gotHeader = 1 and gotTrailer = 0)
+                        or totalCount not = expectedCount
+                    WRITE OUT-LINE FROM TRAILER-RECONCILE-LINE
+                        AFTER ADVANCING 1 LINE
+                end-if
             end-if
-        else
-            MOVE IN-N TO OUT-N
-            if userChoice = 2
-                WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+            MOVE primeCount TO OUT-PRIME-COUNT
+            MOVE notPrimeCount TO OUT-NOTPRIME-COUNT
+            MOVE illegalCount TO OUT-ILLEGAL-COUNT
+            MOVE totalCount TO OUT-TOTAL-COUNT
+            MOVE nonNumericCount TO OUT-NONNUMERIC-COUNT
+            WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 2 LINES
+            WRITE OUT-LINE FROM TRAILER-TITLE-LINE AFTER ADVANCING 1 LINE
+            WRITE OUT-LINE FROM TRAILER-PRIME-LINE AFTER ADVANCING 1 LINE
+            WRITE OUT-LINE FROM TRAILER-NOTPRIME-LINE AFTER ADVANCING 1 LINE
+            WRITE OUT-LINE FROM TRAILER-ILLEGAL-LINE AFTER ADVANCING 1 LINE
+            WRITE OUT-LINE FROM TRAILER-NONNUMERIC-LINE AFTER ADVANCING 1 LINE
+            WRITE OUT-LINE FROM TRAILER-TOTAL-LINE AFTER ADVANCING 1 LINE
+            CLOSE INPUT-FILE, OUTPUT-FILE, EXCEPTIONS-FILE, PRIMES-FILE
+            OPEN OUTPUT CHECKPOINT-FILE
+            if checkpoint-status not = '00'
+                display 'Error, checkpoint file ' checkpoint-name
+                    ' could not be cleared on completion'
             else
-                display ERROR-MESS
+                move ZEROS to CHECKPOINT-RECORD
+                WRITE CHECKPOINT-LINE FROM CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
             end-if
         end-if
-    end-perform.
-    if userChoice = 2    
-        CLOSE INPUT-FILE, OUTPUT-FILE
     end-if.
-    STOP RUN.
\ No newline at end of file
